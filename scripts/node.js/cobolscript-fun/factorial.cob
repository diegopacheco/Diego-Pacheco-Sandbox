@@ -1,19 +1,467 @@
-data division.
-working-storage section.
-01 n.
-
-procedure division.
-perform show-factorial varying n from 1 to 10.
-
-show-factorial section.
-local result.
-perform factorial using n giving result.
-display n "! = " result.
-
-factorial section using n.
-local m.
-if n = 1 then return n.
-subtract 1 from n giving m.
-perform factorial using m giving m.
-multiply n by m.
-return m.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FACTOR01.
+000120 AUTHOR.         D. PACHECO.
+000130 INSTALLATION.   COMBINATORICS BATCH GROUP.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*----------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                          *
+000180*  2026-08-09  DP  ORIGINAL - N=1 TO 10 FACTORIAL SCRIPT.        *
+000190*  2026-08-09  DP  RANGE NOW DRIVEN FROM THE FACTCTL CONTROL     *
+000200*              FILE INSTEAD OF A HARD-CODED PERFORM VARYING.     *
+000210*  2026-08-09  DP  RESULTS NOW WRITTEN TO THE FACTOUT SEQUENTIAL *
+000220*              FILE FOR DOWNSTREAM COMBINATORICS JOBS.           *
+000230*  2026-08-09  DP  WORKING-STORAGE NUMERICS WIDENED TO PACKED    *
+000240*              DECIMAL SO N UP TO 20 NO LONGER TRUNCATES.        *
+000250*  2026-08-09  DP  FACTCTL RANGE NOW VALIDATED BEFORE ANY         *
+000260*              FACTORIAL IS COMPUTED - AN INVALID RANGE IS        *
+000270*              REPORTED AND THE RUN SKIPPED, NOT HUNG.            *
+000280*  2026-08-09  DP  ADDED A RUN GRAND-TOTAL FOOTER SUMMING EVERY    *
+000290*              FACTORIAL COMPUTED IN THE RUN.                     *
+000300*  2026-08-09  DP  FACTORIAL LOGIC MOVED OUT TO THE CALLABLE       *
+000310*              FACTMATH SUBROUTINE - SEE COPYBOOKS/FACTMLNK.CPY.  *
+000320*  2026-08-09  DP  ADDED A PER-RUN AUDIT TRAIL - OPERATOR AND JOB  *
+000330*              ID NOW COME FROM FACTCTL AND ARE WRITTEN, WITH     *
+000340*              START/END TIMES AND N COUNTS, TO FACTAUD.          *
+000350*  2026-08-09  DP  ADDED CHECKPOINT/RESTART SUPPORT - A LARGE N    *
+000360*              RANGE THAT ABENDS PARTWAY THROUGH RESUMES FROM     *
+000370*              THE LAST CHECKPOINTED N INSTEAD OF FROM N=1.       *
+000380*  2026-08-09  DP  RANGE VALIDATION NOW CAPS HIGH-N AT FACTMATH'S  *
+000390*              OWN LIMIT, AND THE FACTMATH RETURN CODE IS CHECKED  *
+000400*              AFTER EVERY CALL - AN N FACTMATH REJECTS IS SKIPPED *
+000410*              AND REPORTED INSTEAD OF BEING WRITTEN AS IF IT      *
+000420*              WERE A REAL RESULT.  FACTAUD IS NOW OPENED EXTEND   *
+000430*              SO AUDIT RECORDS ACCUMULATE ACROSS RUNS INSTEAD OF  *
+000440*              EACH RUN ERASING THE LAST ONE.  THE GRAND TOTAL IS  *
+000450*              NOW CARRIED INTO THE AUDIT RECORD SO IT SURVIVES    *
+000460*              PAST THE JOB LOG.                                  *
+000470*  2026-08-09  DP  FACTCKPT HOLDS CHECKPOINTS FOR MANY JOB IDS AT   *
+000480*              ONCE, SO IT IS NOW ALWAYS OPENED EXTEND (OUTPUT      *
+000490*              ONLY WHEN IT DOES NOT YET EXIST) RATHER THAN BEING   *
+000500*              TRUNCATED WHENEVER A DIFFERENT JOB ID HAPPENS TO     *
+000510*              START FRESH.  A JOB'S CHECKPOINT ROWS ARE NOW        *
+000520*              PURGED ONCE IT RUNS ITS ASSIGNED RANGE TO            *
+000530*              COMPLETION, SO A LATER RUN OF THE SAME JOB ID WITH   *
+000540*              A NEW FACTCTL RANGE STARTS FRESH INSTEAD OF BEING    *
+000550*              MISTAKEN FOR A RESTART OF THE OLD, FINISHED ONE.     *
+000560*              FACTOUT NOW GETS THE SAME NOT-FOUND FALLBACK AS      *
+000570*              FACTAUD WHEN REOPENED EXTEND ON A RESUMED JOB.       *
+000580*----------------------------------------------------------------*
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER.    IBM-370.
+000620 OBJECT-COMPUTER.    IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT FACTCTL  ASSIGN TO FACTCTL
+000660                     ORGANIZATION IS SEQUENTIAL
+000670                     FILE STATUS IS WS-FACTCTL-STATUS.
+000680     SELECT FACTOUT  ASSIGN TO FACTOUT
+000690                     ORGANIZATION IS SEQUENTIAL
+000700                     FILE STATUS IS WS-FACTOUT-STATUS.
+000710     SELECT FACTAUD  ASSIGN TO FACTAUD
+000720                     ORGANIZATION IS SEQUENTIAL
+000730                     FILE STATUS IS WS-FACTAUD-STATUS.
+000740     SELECT FACTCKPT ASSIGN TO FACTCKPT
+000750                     ORGANIZATION IS SEQUENTIAL
+000760                     FILE STATUS IS WS-FACTCKPT-STATUS.
+000770     SELECT FACTCKWK ASSIGN TO FACTCKWK
+000780                     ORGANIZATION IS SEQUENTIAL
+000790                     FILE STATUS IS WS-FACTCKWK-STATUS.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  FACTCTL
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY FACTCTLR.
+000850 FD  FACTOUT
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY FACTOUTR.
+000880 FD  FACTAUD
+000890     LABEL RECORDS ARE STANDARD.
+000900     COPY FACTAUDR.
+000910 FD  FACTCKPT
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY FACTCKPR.
+000940 FD  FACTCKWK
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY FACTCKPR REPLACING
+000970         ==FACTCKPT-RECORD== BY ==FACTCKWK-RECORD==
+000980         ==FACTCKPT-JOB-ID==  BY ==FACTCKWK-JOB-ID==
+000990         ==FACTCKPT-LAST-N==  BY ==FACTCKWK-LAST-N==.
+001000 WORKING-STORAGE SECTION.
+001010*----------------------------------------------------------------*
+001020*  FILE STATUS FIELDS.                                            *
+001030*----------------------------------------------------------------*
+001040 01  WS-FILE-STATUSES.
+001050     05  WS-FACTCTL-STATUS       PIC X(02).
+001060     05  WS-FACTOUT-STATUS       PIC X(02).
+001070     05  WS-FACTAUD-STATUS       PIC X(02).
+001080     05  WS-FACTCKPT-STATUS      PIC X(02).
+001090     05  WS-FACTCKWK-STATUS      PIC X(02).
+001100*----------------------------------------------------------------*
+001110*  STANDALONE COUNTERS AND SWITCHES.                              *
+001120*----------------------------------------------------------------*
+001130 77  WS-CURRENT-N                PIC 9(03)     COMP-3 VALUE 0.
+001140 77  WS-LOW-N                    PIC 9(03)     COMP-3 VALUE 0.
+001150 77  WS-HIGH-N                   PIC 9(03)     COMP-3 VALUE 0.
+001160 77  WS-RESULT                   PIC 9(20)     COMP-3 VALUE 0.
+001170 77  WS-GRAND-TOTAL              PIC 9(20)     COMP-3 VALUE 0.
+001180 77  WS-ABORT-SW                 PIC X(01)     VALUE 'N'.
+001190     88  WS-JOB-ABORTED              VALUE 'Y'.
+001200 77  WS-CTL-READ-SW              PIC X(01)     VALUE 'N'.
+001210     88  WS-CTL-WAS-READ             VALUE 'Y'.
+001220 77  WS-N-INVALID-SW             PIC X(01)     VALUE 'N'.
+001230     88  WS-N-WAS-INVALID            VALUE 'Y'.
+001240*----------------------------------------------------------------*
+001250*  AUDIT TRAIL FIELDS.                                            *
+001260*----------------------------------------------------------------*
+001270 77  WS-OPERATOR-ID              PIC X(08)     VALUE SPACES.
+001280 77  WS-JOB-ID                   PIC X(08)     VALUE SPACES.
+001290 77  WS-START-DATE               PIC X(08)     VALUE SPACES.
+001300 77  WS-START-CLOCK              PIC X(08)     VALUE SPACES.
+001310 77  WS-START-TIME               PIC X(14)     VALUE SPACES.
+001320 77  WS-END-DATE                 PIC X(08)     VALUE SPACES.
+001330 77  WS-END-CLOCK                PIC X(08)     VALUE SPACES.
+001340 77  WS-END-TIME                 PIC X(14)     VALUE SPACES.
+001350 77  WS-RECORD-COUNT             PIC 9(05)     COMP-3 VALUE 0.
+001360*----------------------------------------------------------------*
+001370*  CHECKPOINT/RESTART FIELDS.                                     *
+001380*----------------------------------------------------------------*
+001390 77  WS-RESTART-N                PIC 9(03)     COMP-3 VALUE 0.
+001400 77  WS-RESUMED-SW               PIC X(01)     VALUE 'N'.
+001410     88  WS-JOB-RESUMED              VALUE 'Y'.
+001420 77  WS-PURGE-EOF-SW             PIC X(01)     VALUE 'N'.
+001430     88  WS-PURGE-EOF                VALUE 'Y'.
+001440 77  WS-ORIGINAL-LOW-N           PIC 9(03)     COMP-3 VALUE 0.
+001450*----------------------------------------------------------------*
+001460*  LINKAGE FOR THE CALLABLE FACTMATH FACTORIAL SUBROUTINE.        *
+001470*----------------------------------------------------------------*
+001480     COPY FACTMLNK.
+001490 PROCEDURE DIVISION.
+001500*----------------------------------------------------------------*
+001510*  0000-MAINLINE                                                  *
+001520*----------------------------------------------------------------*
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001550     IF WS-JOB-ABORTED
+001560         IF WS-CTL-WAS-READ
+001570             PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+001580         END-IF
+001590         GO TO 0000-EXIT
+001600     END-IF.
+001610     PERFORM 2000-PROCESS-RANGE THRU 2000-EXIT.
+001620     CLOSE FACTOUT.
+001630     CLOSE FACTCKPT.
+001640     PERFORM 6000-PURGE-JOB-CHECKPOINTS THRU 6000-EXIT.
+001650     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+001660 0000-EXIT.
+001670     STOP RUN.
+001680*----------------------------------------------------------------*
+001690*  1000-INITIALIZE                                                *
+001700*  READS THE CONTROL RECORD AND OPENS THE OUTPUT FILE.            *
+001710*----------------------------------------------------------------*
+001720 1000-INITIALIZE.
+001730     MOVE 'N' TO WS-ABORT-SW.
+001740     OPEN INPUT FACTCTL.
+001750     IF WS-FACTCTL-STATUS = '35'
+001760         DISPLAY 'FACTOR01 - FACTCTL IS EMPTY - JOB ABORTED'
+001770         MOVE 'Y' TO WS-ABORT-SW
+001780         GO TO 1000-EXIT
+001790     END-IF.
+001800     READ FACTCTL
+001810         AT END
+001820             DISPLAY 'FACTOR01 - FACTCTL IS EMPTY - JOB ABORTED'
+001830             MOVE 'Y' TO WS-ABORT-SW
+001840             CLOSE FACTCTL
+001850             GO TO 1000-EXIT
+001860     END-READ.
+001870     MOVE FACTCTL-LOW-N TO WS-LOW-N.
+001880     MOVE FACTCTL-LOW-N TO WS-ORIGINAL-LOW-N.
+001890     MOVE FACTCTL-HIGH-N TO WS-HIGH-N.
+001900     MOVE FACTCTL-OPERATOR-ID TO WS-OPERATOR-ID.
+001910     MOVE FACTCTL-JOB-ID TO WS-JOB-ID.
+001920     MOVE 'Y' TO WS-CTL-READ-SW.
+001930     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+001940     ACCEPT WS-START-CLOCK FROM TIME.
+001950     STRING WS-START-DATE DELIMITED BY SIZE
+001960         WS-START-CLOCK(1:6) DELIMITED BY SIZE
+001970         INTO WS-START-TIME.
+001980     CLOSE FACTCTL.
+001990     PERFORM 1200-DETERMINE-RESTART THRU 1200-EXIT.
+002000     IF WS-JOB-ABORTED
+002010         GO TO 1000-EXIT
+002020     END-IF.
+002030     PERFORM 1500-VALIDATE-RANGE THRU 1500-EXIT.
+002040     IF WS-JOB-ABORTED
+002050         GO TO 1000-EXIT
+002060     END-IF.
+002070     IF WS-JOB-RESUMED
+002080         OPEN EXTEND FACTOUT
+002090         IF WS-FACTOUT-STATUS = '35'
+002100             OPEN OUTPUT FACTOUT
+002110         END-IF
+002120     ELSE
+002130         OPEN OUTPUT FACTOUT
+002140     END-IF.
+002150     OPEN EXTEND FACTCKPT.
+002160     IF WS-FACTCKPT-STATUS = '35'
+002170         OPEN OUTPUT FACTCKPT
+002180     END-IF.
+002190 1000-EXIT.
+002200     EXIT.
+002210*----------------------------------------------------------------*
+002220*  1200-DETERMINE-RESTART                                        *
+002230*  LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN OF   *
+002240*  THIS SAME JOB ID.  WHEN ONE IS FOUND, PROCESSING RESUMES AT    *
+002250*  THE NEXT N AFTER THE LAST ONE CHECKPOINTED, INSTEAD OF AT      *
+002260*  FACTCTL-LOW-N, AND 1250-REPLAY-CHECKPOINTED-RANGE RESEEDS      *
+002270*  WS-RECORD-COUNT/WS-GRAND-TOTAL SO THE AUDIT RECORD STILL       *
+002280*  REFLECTS THE WHOLE FACTCTL RANGE, NOT JUST THIS EXECUTION.     *
+002290*----------------------------------------------------------------*
+002300 1200-DETERMINE-RESTART.
+002310     MOVE 'N' TO WS-RESUMED-SW.
+002320     MOVE 0 TO WS-RESTART-N.
+002330     OPEN INPUT FACTCKPT.
+002340     IF WS-FACTCKPT-STATUS = '35'
+002350         GO TO 1200-EXIT
+002360     END-IF.
+002370     PERFORM 1210-READ-FACTCKPT THRU 1210-EXIT
+002380         UNTIL WS-FACTCKPT-STATUS = '10'.
+002390     CLOSE FACTCKPT.
+002400     IF WS-RESTART-N = 0
+002410         GO TO 1200-EXIT
+002420     END-IF.
+002430     MOVE 'Y' TO WS-RESUMED-SW.
+002440     PERFORM 1250-REPLAY-CHECKPOINTED-RANGE THRU 1250-EXIT.
+002450     COMPUTE WS-LOW-N = WS-RESTART-N + 1.
+002460     DISPLAY 'FACTOR01 - RESUMING JOB AFTER CHECKPOINT AT N='
+002470         WS-RESTART-N.
+002480     IF WS-LOW-N > WS-HIGH-N
+002490         DISPLAY 'FACTOR01 - JOB ALREADY COMPLETE AT CHECKPOINT'
+002500         MOVE 'Y' TO WS-ABORT-SW
+002510     END-IF.
+002520 1200-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------*
+002550*  1210-READ-FACTCKPT                                             *
+002560*  KEEPS THE HIGHEST CHECKPOINTED N FOR THIS JOB ID - CHECKPOINT  *
+002570*  RECORDS ARE APPENDED IN ASCENDING N ORDER SO THE LAST MATCH IS *
+002580*  ALSO THE HIGHEST.                                              *
+002590*----------------------------------------------------------------*
+002600 1210-READ-FACTCKPT.
+002610     READ FACTCKPT
+002620         AT END
+002630             MOVE '10' TO WS-FACTCKPT-STATUS
+002640             GO TO 1210-EXIT
+002650     END-READ.
+002660     IF FACTCKPT-JOB-ID = WS-JOB-ID
+002670         MOVE FACTCKPT-LAST-N TO WS-RESTART-N
+002680     END-IF.
+002690 1210-EXIT.
+002700     EXIT.
+002710*----------------------------------------------------------------*
+002720*  1250-REPLAY-CHECKPOINTED-RANGE                                 *
+002730*  A RESUMED JOB'S ONLY AUDIT RECORD COVERS THE WHOLE FACTCTL      *
+002740*  RANGE, NOT JUST THE TAIL THIS EXECUTION PROCESSES - SO THE      *
+002750*  SEGMENT THE EARLIER, ABENDED EXECUTION ALREADY CHECKPOINTED IS  *
+002760*  RECOMPUTED HERE PURELY TO RESEED WS-RECORD-COUNT AND            *
+002770*  WS-GRAND-TOTAL.  NOTHING IS REWRITTEN TO FACTOUT OR FACTCKPT -  *
+002780*  THOSE ROWS ALREADY EXIST FROM THE EARLIER RUN.                  *
+002790*----------------------------------------------------------------*
+002800 1250-REPLAY-CHECKPOINTED-RANGE.
+002810     PERFORM 1260-REPLAY-ONE-N THRU 1260-EXIT
+002820         VARYING WS-CURRENT-N FROM WS-ORIGINAL-LOW-N BY 1
+002830         UNTIL WS-CURRENT-N > WS-RESTART-N.
+002840 1250-EXIT.
+002850     EXIT.
+002860*----------------------------------------------------------------*
+002870*  1260-REPLAY-ONE-N                                              *
+002880*----------------------------------------------------------------*
+002890 1260-REPLAY-ONE-N.
+002900     PERFORM 3000-COMPUTE-FACTORIAL THRU 3000-EXIT.
+002910     IF NOT WS-N-WAS-INVALID
+002920         ADD WS-RESULT TO WS-GRAND-TOTAL
+002930         ADD 1 TO WS-RECORD-COUNT
+002940     END-IF.
+002950 1260-EXIT.
+002960     EXIT.
+002970*----------------------------------------------------------------*
+002980*  1500-VALIDATE-RANGE                                            *
+002990*  REJECTS AN N RANGE THAT WOULD NEVER COMPUTE A FACTORIAL - N    *
+003000*  MUST BE 1 OR GREATER, THE HIGH VALUE MUST NOT BE LESS THAN     *
+003010*  THE LOW VALUE, AND THE HIGH VALUE MUST NOT EXCEED THE LARGEST  *
+003020*  N FACTMATH WILL COMPUTE.                                      *
+003030*----------------------------------------------------------------*
+003040 1500-VALIDATE-RANGE.
+003050     IF WS-LOW-N < 1
+003060         DISPLAY 'FACTOR01 - LOW N BELOW 1 - RANGE SKIPPED'
+003070         MOVE 'Y' TO WS-ABORT-SW
+003080         GO TO 1500-EXIT
+003090     END-IF.
+003100     IF WS-HIGH-N < WS-LOW-N
+003110         DISPLAY 'FACTOR01 - HIGH N BELOW LOW N - RANGE SKIPPED'
+003120         MOVE 'Y' TO WS-ABORT-SW
+003130         GO TO 1500-EXIT
+003140     END-IF.
+003150     IF WS-HIGH-N > 21
+003160         DISPLAY 'FACTOR01 - HIGH N EXCEEDS FACTMATH LIMIT OF '
+003170             '21 - RANGE SKIPPED'
+003180         MOVE 'Y' TO WS-ABORT-SW
+003190         GO TO 1500-EXIT
+003200     END-IF.
+003210 1500-EXIT.
+003220     EXIT.
+003230*----------------------------------------------------------------*
+003240*  2000-PROCESS-RANGE                                             *
+003250*----------------------------------------------------------------*
+003260 2000-PROCESS-RANGE.
+003270     PERFORM 2100-SHOW-FACTORIAL THRU 2100-EXIT
+003280         VARYING WS-CURRENT-N FROM WS-LOW-N BY 1
+003290         UNTIL WS-CURRENT-N > WS-HIGH-N.
+003300     DISPLAY 'FACTOR01 - GRAND TOTAL OF ALL FACTORIALS = '
+003310             WS-GRAND-TOTAL.
+003320 2000-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------*
+003350*  2100-SHOW-FACTORIAL                                            *
+003360*  AN N THAT FACTMATH REJECTS IS REPORTED AND SKIPPED - NOTHING   *
+003370*  IS WRITTEN TO FACTOUT OR FACTCKPT AND NOTHING IS ADDED TO THE  *
+003380*  GRAND TOTAL FOR THAT N.                                        *
+003390*----------------------------------------------------------------*
+003400 2100-SHOW-FACTORIAL.
+003410     PERFORM 3000-COMPUTE-FACTORIAL THRU 3000-EXIT.
+003420     IF WS-N-WAS-INVALID
+003430         DISPLAY 'FACTOR01 - N=' WS-CURRENT-N
+003440             ' REJECTED BY FACTMATH - SKIPPED'
+003450         GO TO 2100-EXIT
+003460     END-IF.
+003470     MOVE WS-CURRENT-N TO FACTOUT-N.
+003480     MOVE WS-RESULT TO FACTOUT-RESULT.
+003490     WRITE FACTOUT-RECORD.
+003500     DISPLAY WS-CURRENT-N '! = ' WS-RESULT.
+003510     ADD WS-RESULT TO WS-GRAND-TOTAL.
+003520     ADD 1 TO WS-RECORD-COUNT.
+003530     MOVE WS-JOB-ID TO FACTCKPT-JOB-ID.
+003540     MOVE WS-CURRENT-N TO FACTCKPT-LAST-N.
+003550     WRITE FACTCKPT-RECORD.
+003560 2100-EXIT.
+003570     EXIT.
+003580*----------------------------------------------------------------*
+003590*  3000-COMPUTE-FACTORIAL                                         *
+003600*  CALLS THE FACTMATH SUBROUTINE TO COMPUTE WS-CURRENT-N FACTORIAL*
+003610*  A REJECTED N IS REPORTED BACK VIA WS-N-INVALID-SW INSTEAD OF   *
+003620*  MOVING THE UNCHANGED, STALE FACTMATH-RESULT INTO WS-RESULT.    *
+003630*----------------------------------------------------------------*
+003640 3000-COMPUTE-FACTORIAL.
+003650     MOVE 'N' TO WS-N-INVALID-SW.
+003660     MOVE WS-CURRENT-N TO FACTMATH-N.
+003670     CALL 'FACTMATH' USING FACTMATH-N, FACTMATH-RESULT,
+003680         FACTMATH-RETURN-CODE.
+003690     IF FACTMATH-N-INVALID
+003700         MOVE 'Y' TO WS-N-INVALID-SW
+003710     ELSE
+003720         MOVE FACTMATH-RESULT TO WS-RESULT
+003730     END-IF.
+003740 3000-EXIT.
+003750     EXIT.
+003760*----------------------------------------------------------------*
+003770*  5000-WRITE-AUDIT-RECORD                                       *
+003780*  WRITES ONE AUDIT RECORD FOR THIS EXECUTION - OPERATOR AND JOB  *
+003790*  ID, START/END TIMES, THE RECORD COUNT, THE N RANGE THAT WAS    *
+003800*  PROCESSED (WS-ORIGINAL-LOW-N/WS-HIGH-N - THE FULL FACTCTL       *
+003810*  RANGE, EVEN WHEN THE RANGE WAS REJECTED AND NOTHING WAS         *
+003820*  PROCESSED, OR WHEN A RESUMED JOB'S CURRENT EXECUTION ONLY       *
+003830*  PROCESSED THE TAIL OF IT), AND THE GRAND TOTAL.                 *
+003840*  FACTAUD IS A TRAIL, NOT A SNAPSHOT - IT IS OPENED EXTEND SO    *
+003850*  EVERY RUN'S RECORD IS APPENDED, AND ONLY OPENED OUTPUT ON THE  *
+003860*  VERY FIRST RUN, WHEN THE FILE DOES NOT YET EXIST.              *
+003870*----------------------------------------------------------------*
+003880 5000-WRITE-AUDIT-RECORD.
+003890     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+003900     ACCEPT WS-END-CLOCK FROM TIME.
+003910     STRING WS-END-DATE DELIMITED BY SIZE
+003920         WS-END-CLOCK(1:6) DELIMITED BY SIZE
+003930         INTO WS-END-TIME.
+003940     MOVE WS-OPERATOR-ID TO FACTAUD-OPERATOR-ID.
+003950     MOVE WS-JOB-ID TO FACTAUD-JOB-ID.
+003960     MOVE WS-START-TIME TO FACTAUD-START-TIME.
+003970     MOVE WS-END-TIME TO FACTAUD-END-TIME.
+003980     MOVE WS-RECORD-COUNT TO FACTAUD-RECORD-COUNT.
+003990     MOVE WS-ORIGINAL-LOW-N TO FACTAUD-MIN-N.
+004000     MOVE WS-HIGH-N TO FACTAUD-MAX-N.
+004010     MOVE WS-GRAND-TOTAL TO FACTAUD-GRAND-TOTAL.
+004020     OPEN EXTEND FACTAUD.
+004030     IF WS-FACTAUD-STATUS = '35'
+004040         OPEN OUTPUT FACTAUD
+004050     END-IF.
+004060     WRITE FACTAUD-RECORD.
+004070     CLOSE FACTAUD.
+004080 5000-EXIT.
+004090     EXIT.
+004100*----------------------------------------------------------------*
+004110*  6000-PURGE-JOB-CHECKPOINTS                                    *
+004120*  RUNS ONLY AFTER THIS JOB ID HAS PROCESSED ITS FULL RANGE TO    *
+004130*  COMPLETION.  FACTCKPT HOLDS ROWS FOR MANY JOB IDS AT ONCE, SO  *
+004140*  THIS JOB'S ROWS ARE RETIRED BY COPYING EVERY OTHER JOB'S ROWS  *
+004150*  OUT TO THE FACTCKWK WORK FILE AND BACK, LEAVING THIS JOB WITH  *
+004160*  NO CHECKPOINT ON FILE.  THAT WAY A LATER RUN OF THE SAME JOB   *
+004170*  ID WITH A DIFFERENT FACTCTL RANGE IS TREATED AS A FRESH START  *
+004180*  RATHER THAN A RESTART OF THE RUN THAT JUST FINISHED.           *
+004190*----------------------------------------------------------------*
+004200 6000-PURGE-JOB-CHECKPOINTS.
+004210     MOVE 'N' TO WS-PURGE-EOF-SW.
+004220     OPEN INPUT FACTCKPT.
+004230     OPEN OUTPUT FACTCKWK.
+004240     IF WS-FACTCKWK-STATUS NOT = '00'
+004250         DISPLAY 'FACTOR01 - COULD NOT OPEN FACTCKWK - CHECKPOINT'
+004260             ' PURGE SKIPPED FOR JOB ID ' WS-JOB-ID
+004270         CLOSE FACTCKPT
+004280         GO TO 6000-EXIT
+004290     END-IF.
+004300     PERFORM 6100-COPY-OTHER-JOBS THRU 6100-EXIT
+004310         UNTIL WS-PURGE-EOF.
+004320     CLOSE FACTCKPT.
+004330     CLOSE FACTCKWK.
+004340     MOVE 'N' TO WS-PURGE-EOF-SW.
+004350     OPEN OUTPUT FACTCKPT.
+004360     OPEN INPUT FACTCKWK.
+004370     PERFORM 6200-COPY-BACK THRU 6200-EXIT
+004380         UNTIL WS-PURGE-EOF.
+004390     CLOSE FACTCKPT.
+004400     CLOSE FACTCKWK.
+004410 6000-EXIT.
+004420     EXIT.
+004430*----------------------------------------------------------------*
+004440*  6100-COPY-OTHER-JOBS                                          *
+004450*  COPIES EVERY FACTCKPT ROW BELONGING TO A DIFFERENT JOB ID      *
+004460*  INTO FACTCKWK, LEAVING THIS JOB'S ROWS BEHIND.                 *
+004470*----------------------------------------------------------------*
+004480 6100-COPY-OTHER-JOBS.
+004490     READ FACTCKPT
+004500         AT END
+004510             MOVE 'Y' TO WS-PURGE-EOF-SW
+004520             GO TO 6100-EXIT
+004530     END-READ.
+004540     IF FACTCKPT-JOB-ID NOT = WS-JOB-ID
+004550         MOVE FACTCKPT-JOB-ID TO FACTCKWK-JOB-ID
+004560         MOVE FACTCKPT-LAST-N TO FACTCKWK-LAST-N
+004570         WRITE FACTCKWK-RECORD
+004580     END-IF.
+004590 6100-EXIT.
+004600     EXIT.
+004610*----------------------------------------------------------------*
+004620*  6200-COPY-BACK                                                *
+004630*  COPIES THE SURVIVING ROWS BACK FROM FACTCKWK INTO A FRESH      *
+004640*  FACTCKPT, NOW WITH THIS JOB'S ROWS PURGED.                     *
+004650*----------------------------------------------------------------*
+004660 6200-COPY-BACK.
+004670     READ FACTCKWK
+004680         AT END
+004690             MOVE 'Y' TO WS-PURGE-EOF-SW
+004700             GO TO 6200-EXIT
+004710     END-READ.
+004720     MOVE FACTCKWK-JOB-ID TO FACTCKPT-JOB-ID.
+004730     MOVE FACTCKWK-LAST-N TO FACTCKPT-LAST-N.
+004740     WRITE FACTCKPT-RECORD.
+004750 6200-EXIT.
+004760     EXIT.
