@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FACTMATH.
+000120 AUTHOR.         D. PACHECO.
+000130 INSTALLATION.   COMBINATORICS BATCH GROUP.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*----------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                          *
+000180*  2026-08-09  DP  ORIGINAL - FACTORIAL LOGIC PULLED OUT OF       *
+000190*              FACTOR01 SO OTHER JOBS CAN CALL IT DIRECTLY.       *
+000191*              WRITTEN RECURSIVE, ONE CALL PER N.                 *
+000192*  2026-08-09  DP  REWRITTEN ITERATIVE WITH A MEMO TABLE - EACH    *
+000193*              N FACTORIAL IS COMPUTED ONCE AND KEPT IN           *
+000194*              FM-MEMO-TABLE FOR THE REST OF THE RUN UNIT, SO      *
+000195*              REPEAT AND CLIMBING CALLS MADE BY THE SAME          *
+000196*              EXECUTION OF A CALLER DO NOT RECOMPUTE FACTORIALS   *
+000197*              THEY HAVE ALREADY SEEN.  THE TABLE DOES NOT SURVIVE *
+000198*              PAST STOP RUN - A LATER, SEPARATE EXECUTION OF      *
+000199*              FACTOR01 OR FACTCOMB STARTS WITH AN EMPTY TABLE.    *
+000200*  2026-08-09  DP  VALIDATION CAP LOWERED FROM 50 TO 21 - 21! IS   *
+000201*              THE LARGEST FACTORIAL A PIC 9(20) FIELD CAN HOLD;   *
+000202*              22! ALREADY OVERFLOWS IT.  MEMO TABLE SHRUNK TO     *
+000203*              MATCH SO IT NO LONGER CERTIFIES AN N IT CANNOT      *
+000204*              ACTUALLY HOLD.                                     *
+000205*----------------------------------------------------------------*
+000210*  FACTMATH COMPUTES N FACTORIAL FOR A GIVEN N AND RETURNS THE    *
+000220*  RESULT TO THE CALLER.  N MUST BE 1 OR GREATER AND NO GREATER   *
+000225*  THAN 21 (THE LARGEST FACTORIAL A PIC 9(20) FIELD CAN HOLD) -    *
+000230*  AN INVALID N IS REPORTED BACK VIA FACTMATH-RETURN-CODE, NOT     *
+000235*  ABENDED.                                                        *
+000240*----------------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.    IBM-370.
+000280 OBJECT-COMPUTER.    IBM-370.
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310*----------------------------------------------------------------*
+000320*  MEMO TABLE - FM-MEMO-VALUE(I) HOLDS (I-1) FACTORIAL.  THE      *
+000330*  TABLE AND FM-HIGH-COMPUTED SURVIVE FROM ONE CALL TO THE NEXT   *
+000340*  FOR THE LIFE OF THE RUN UNIT, SINCE FACTMATH IS NOT RECURSIVE  *
+000350*  AND ITS WORKING-STORAGE IS NOT RE-INITIALIZED BETWEEN CALLS.   *
+000355*  SIZED TO 0! THROUGH 21! - 2000-VALIDATE-N REJECTS ANY N ABOVE  *
+000356*  21, THE LARGEST FACTORIAL THAT FITS IN A PIC 9(20) FIELD.      *
+000360*----------------------------------------------------------------*
+000370 01  FM-MEMO-AREA.
+000380     05  FM-MEMO-TABLE           OCCURS 22 TIMES.
+000390         10  FM-MEMO-VALUE       PIC 9(20)     COMP-3.
+000400 77  FM-HIGH-COMPUTED            PIC 9(03)     COMP-3 VALUE 0.
+000410 77  FM-TABLE-INIT-SW            PIC X(01)     VALUE 'N'.
+000420     88  FM-TABLE-INITIALIZED        VALUE 'Y'.
+000430 77  FM-IDX                      PIC 9(03)     COMP-3 VALUE 0.
+000440 77  FM-START-IDX                PIC 9(03)     COMP-3 VALUE 0.
+000450 LINKAGE SECTION.
+000460     COPY FACTMLNK.
+000470 PROCEDURE DIVISION USING FACTMATH-N, FACTMATH-RESULT,
+000480         FACTMATH-RETURN-CODE.
+000490*----------------------------------------------------------------*
+000500*  0000-FACTMATH-MAIN                                             *
+000510*----------------------------------------------------------------*
+000520 0000-FACTMATH-MAIN.
+000530     IF NOT FM-TABLE-INITIALIZED
+000540         PERFORM 1000-INITIALIZE-TABLE THRU 1000-EXIT
+000550     END-IF.
+000560     PERFORM 2000-VALIDATE-N THRU 2000-EXIT.
+000570     IF FACTMATH-N-INVALID
+000580         GO TO 0000-EXIT
+000590     END-IF.
+000600     PERFORM 3000-COMPUTE-FACTORIAL THRU 3000-EXIT.
+000610 0000-EXIT.
+000620     GOBACK.
+000630*----------------------------------------------------------------*
+000640*  1000-INITIALIZE-TABLE                                          *
+000650*  SEEDS THE TABLE WITH 0! AND 1!, BOTH OF WHICH ARE 1.           *
+000660*----------------------------------------------------------------*
+000670 1000-INITIALIZE-TABLE.
+000680     MOVE 1 TO FM-MEMO-VALUE(1).
+000690     MOVE 1 TO FM-MEMO-VALUE(2).
+000700     MOVE 1 TO FM-HIGH-COMPUTED.
+000710     MOVE 'Y' TO FM-TABLE-INIT-SW.
+000720 1000-EXIT.
+000730     EXIT.
+000740*----------------------------------------------------------------*
+000750*  2000-VALIDATE-N                                                *
+000760*  N MUST BE 1 OR GREATER AND MUST FIT THE MEMO TABLE - I.E. NO    *
+000765*  GREATER THAN 21, THE LARGEST FACTORIAL A PIC 9(20) FIELD CAN    *
+000766*  HOLD WITHOUT OVERFLOWING.                                       *
+000770*----------------------------------------------------------------*
+000780 2000-VALIDATE-N.
+000790     IF FACTMATH-N < 1
+000800         MOVE 1 TO FACTMATH-RETURN-CODE
+000810         GO TO 2000-EXIT
+000820     END-IF.
+000830     IF FACTMATH-N > 21
+000840         MOVE 1 TO FACTMATH-RETURN-CODE
+000850         GO TO 2000-EXIT
+000860     END-IF.
+000870     MOVE 0 TO FACTMATH-RETURN-CODE.
+000880 2000-EXIT.
+000890     EXIT.
+000900*----------------------------------------------------------------*
+000910*  3000-COMPUTE-FACTORIAL                                         *
+000920*  EXTENDS THE MEMO TABLE UP TO FACTMATH-N IF IT DOES NOT ALREADY *
+000930*  REACH THAT FAR, THEN RETURNS THE TABLE VALUE FOR FACTMATH-N.   *
+000940*----------------------------------------------------------------*
+000950 3000-COMPUTE-FACTORIAL.
+000960     IF FACTMATH-N > FM-HIGH-COMPUTED
+000970         PERFORM 3100-EXTEND-MEMO-TABLE THRU 3100-EXIT
+000980     END-IF.
+000990     COMPUTE FM-IDX = FACTMATH-N + 1.
+001000     MOVE FM-MEMO-VALUE(FM-IDX) TO FACTMATH-RESULT.
+001010 3000-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------------*
+001040*  3100-EXTEND-MEMO-TABLE                                        *
+001050*  FILLS THE TABLE FROM ONE PAST THE HIGHEST N ALREADY KNOWN UP   *
+001060*  THROUGH FACTMATH-N.                                            *
+001070*----------------------------------------------------------------*
+001080 3100-EXTEND-MEMO-TABLE.
+001090     COMPUTE FM-START-IDX = FM-HIGH-COMPUTED + 1.
+001100     PERFORM 3110-EXTEND-ONE-ENTRY THRU 3110-EXIT
+001110         VARYING FM-IDX FROM FM-START-IDX BY 1
+001120         UNTIL FM-IDX > FACTMATH-N.
+001130     MOVE FACTMATH-N TO FM-HIGH-COMPUTED.
+001140 3100-EXIT.
+001150     EXIT.
+001160*----------------------------------------------------------------*
+001170*  3110-EXTEND-ONE-ENTRY                                          *
+001180*  FM-MEMO-VALUE(FM-IDX + 1), WHICH HOLDS FM-IDX FACTORIAL, IS    *
+001190*  FM-IDX TIMES FM-MEMO-VALUE(FM-IDX), WHICH HOLDS (FM-IDX-1)     *
+001200*  FACTORIAL.                                                     *
+001210*----------------------------------------------------------------*
+001220 3110-EXTEND-ONE-ENTRY.
+001230     COMPUTE FM-MEMO-VALUE(FM-IDX + 1) =
+001240         FM-IDX * FM-MEMO-VALUE(FM-IDX).
+001250 3110-EXIT.
+001260     EXIT.
