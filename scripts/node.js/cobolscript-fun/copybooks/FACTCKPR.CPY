@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------*
+000110*  FACTCKPR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTCKPT CHECKPOINT FILE.               *
+000130*  ONE RECORD APPENDED EACH TIME AN N VALUE FINISHES SO A LARGE   *
+000140*  RANGE CAN RESTART AFTER AN ABEND INSTEAD OF FROM N=1.          *
+000150*----------------------------------------------------------------*
+000160 01  FACTCKPT-RECORD.
+000170     05  FACTCKPT-JOB-ID             PIC X(08).
+000180     05  FACTCKPT-LAST-N             PIC 9(03)     COMP-3.
