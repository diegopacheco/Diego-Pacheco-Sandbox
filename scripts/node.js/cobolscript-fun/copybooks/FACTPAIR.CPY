@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------*
+000110*  FACTPAIR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTPAIR INPUT FILE.                    *
+000130*  ONE RECORD PER N/R PAIR TO BE RUN THROUGH FACTCOMB.           *
+000140*----------------------------------------------------------------*
+000150 01  FACTPAIR-RECORD.
+000160     05  FACTPAIR-N                  PIC 9(03).
+000170     05  FACTPAIR-R                  PIC 9(03).
