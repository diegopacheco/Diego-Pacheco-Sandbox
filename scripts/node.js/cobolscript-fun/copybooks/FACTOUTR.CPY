@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------*
+000110*  FACTOUTR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTOUT SEQUENTIAL OUTPUT FILE.         *
+000130*  ONE RECORD PER N VALUE PROCESSED - N AND ITS FACTORIAL.       *
+000140*----------------------------------------------------------------*
+000150 01  FACTOUT-RECORD.
+000160     05  FACTOUT-N                   PIC 9(03)     COMP-3.
+000170     05  FACTOUT-RESULT              PIC 9(20)     COMP-3.
