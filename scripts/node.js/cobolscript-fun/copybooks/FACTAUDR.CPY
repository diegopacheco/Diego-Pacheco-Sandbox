@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------*
+000110*  FACTAUDR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTAUD AUDIT TRAIL FILE.               *
+000130*  ONE RECORD WRITTEN PER EXECUTION OF THE FACTOR01 BATCH JOB.   *
+000140*----------------------------------------------------------------*
+000150 01  FACTAUD-RECORD.
+000160     05  FACTAUD-OPERATOR-ID         PIC X(08).
+000170     05  FACTAUD-JOB-ID              PIC X(08).
+000180     05  FACTAUD-START-TIME         PIC X(14).
+000190     05  FACTAUD-END-TIME           PIC X(14).
+000200     05  FACTAUD-RECORD-COUNT       PIC 9(05)     COMP-3.
+000210     05  FACTAUD-MIN-N              PIC 9(03)     COMP-3.
+000220     05  FACTAUD-MAX-N              PIC 9(03)     COMP-3.
+000230     05  FACTAUD-GRAND-TOTAL        PIC 9(20)     COMP-3.
