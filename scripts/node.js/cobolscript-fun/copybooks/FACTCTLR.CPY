@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------*
+000110*  FACTCTLR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTCTL CONTROL FILE.                   *
+000130*  ONE RECORD DRIVES ONE EXECUTION OF THE FACTOR01 FACTORIAL     *
+000140*  BATCH JOB - THE N RANGE TO PROCESS.                           *
+000150*----------------------------------------------------------------*
+000160 01  FACTCTL-RECORD.
+000170     05  FACTCTL-LOW-N               PIC 9(03).
+000180     05  FACTCTL-HIGH-N              PIC 9(03).
+000190     05  FACTCTL-OPERATOR-ID         PIC X(08).
+000200     05  FACTCTL-JOB-ID              PIC X(08).
