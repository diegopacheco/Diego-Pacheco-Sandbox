@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------*
+000110*  FACTMLNK.CPY                                                  *
+000120*  CALL LINKAGE FOR THE FACTMATH FACTORIAL SUBROUTINE.           *
+000130*  COPIED INTO THE CALLER'S WORKING-STORAGE (TO BUILD AND READ   *
+000140*  THE PARAMETERS) AND INTO FACTMATH'S LINKAGE SECTION, SO THE   *
+000150*  TWO SIDES OF THE CALL CAN NEVER DRIFT APART.  EACH PARAMETER  *
+000160*  IS ITS OWN 01-LEVEL ITEM SO IT CAN BE NAMED DIRECTLY ON A     *
+000170*  PROCEDURE DIVISION USING OR CALL ... USING CLAUSE.            *
+000180*----------------------------------------------------------------*
+000190 01  FACTMATH-N                      PIC 9(03)     COMP-3.
+000200 01  FACTMATH-RESULT                 PIC 9(20)     COMP-3.
+000210 01  FACTMATH-RETURN-CODE            PIC 9(01)     COMP-3.
+000220     88  FACTMATH-N-OK                   VALUE 0.
+000230     88  FACTMATH-N-INVALID              VALUE 1.
