@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------*
+000110*  FACTRPTR.CPY                                                  *
+000120*  RECORD LAYOUT FOR THE FACTRPT COMBINATORICS OUTPUT FILE.      *
+000130*  ONE RECORD PER N/R PAIR - THE PERMUTATION AND COMBINATION     *
+000140*  COUNTS COMPUTED BY FACTCOMB.                                  *
+000150*----------------------------------------------------------------*
+000160 01  FACTRPT-RECORD.
+000170     05  FACTRPT-N                   PIC 9(03)     COMP-3.
+000180     05  FACTRPT-R                   PIC 9(03)     COMP-3.
+000190     05  FACTRPT-NPR                 PIC 9(20)     COMP-3.
+000200     05  FACTRPT-NCR                 PIC 9(20)     COMP-3.
