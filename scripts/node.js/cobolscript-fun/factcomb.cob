@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     FACTCOMB.
+000120 AUTHOR.         D. PACHECO.
+000130 INSTALLATION.   COMBINATORICS BATCH GROUP.
+000140 DATE-WRITTEN.   2026-08-09.
+000150 DATE-COMPILED.  2026-08-09.
+000160*----------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                          *
+000180*  2026-08-09  DP  ORIGINAL - READS N/R PAIRS FROM FACTPAIR AND   *
+000190*              REPORTS NPR (PERMUTATIONS) AND NCR (COMBINATIONS)  *
+000200*              FOR EACH PAIR, BUILT ON THE FACTMATH SUBROUTINE.   *
+000210*  2026-08-09  DP  N NOW REJECTED UP FRONT WHEN IT EXCEEDS         *
+000220*              FACTMATH'S LIMIT, AND THE FACTMATH RETURN CODE IS   *
+000230*              CHECKED AFTER EVERY CALL - A PAIR FACTMATH REJECTS  *
+000240*              IS SKIPPED AND REPORTED, NOT WRITTEN WITH A STALE   *
+000250*              RESULT.                                             *
+000260*  2026-08-09  DP  OPEN INPUT FACTPAIR IS NOW STATUS-CHECKED - A    *
+000270*              MISSING FACTPAIR USED TO LEAVE WS-EOF-SW PERMANENTLY*
+000280*              'N' (READ AGAINST AN UNOPENED FILE DOES NOT RAISE   *
+000290*              AT END), SO THE PAIR LOOP IN 0000-MAINLINE NEVER     *
+000300*              SAW END OF FILE AND RAN FOREVER.  THE JOB NOW ABORTS*
+000310*              CLEANLY INSTEAD.                                    *
+000320*----------------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.    IBM-370.
+000360 OBJECT-COMPUTER.    IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT FACTPAIR ASSIGN TO FACTPAIR
+000400                     ORGANIZATION IS SEQUENTIAL
+000410                     FILE STATUS IS WS-FACTPAIR-STATUS.
+000420     SELECT FACTRPT  ASSIGN TO FACTRPT
+000430                     ORGANIZATION IS SEQUENTIAL
+000440                     FILE STATUS IS WS-FACTRPT-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  FACTPAIR
+000480     LABEL RECORDS ARE STANDARD.
+000490     COPY FACTPAIR.
+000500 FD  FACTRPT
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY FACTRPTR.
+000530 WORKING-STORAGE SECTION.
+000540*----------------------------------------------------------------*
+000550*  FILE STATUS FIELDS.                                            *
+000560*----------------------------------------------------------------*
+000570 01  WS-FILE-STATUSES.
+000580     05  WS-FACTPAIR-STATUS      PIC X(02).
+000590     05  WS-FACTRPT-STATUS       PIC X(02).
+000600*----------------------------------------------------------------*
+000610*  STANDALONE COUNTERS AND SWITCHES.                              *
+000620*----------------------------------------------------------------*
+000630 77  WS-CURRENT-N                PIC 9(03)     COMP-3 VALUE 0.
+000640 77  WS-CURRENT-R                PIC 9(03)     COMP-3 VALUE 0.
+000650 77  WS-N-MINUS-R                PIC 9(03)     COMP-3 VALUE 0.
+000660 77  WS-FACT-N                   PIC 9(20)     COMP-3 VALUE 0.
+000670 77  WS-FACT-R                   PIC 9(20)     COMP-3 VALUE 0.
+000680 77  WS-FACT-N-MINUS-R           PIC 9(20)     COMP-3 VALUE 0.
+000690 77  WS-FACT-DENOM               PIC 9(20)     COMP-3 VALUE 0.
+000700 77  WS-EOF-SW                   PIC X(01)     VALUE 'N'.
+000710     88  WS-END-OF-FACTPAIR          VALUE 'Y'.
+000720 77  WS-PAIR-INVALID-SW          PIC X(01)     VALUE 'N'.
+000730     88  WS-PAIR-WAS-INVALID         VALUE 'Y'.
+000740 77  WS-ABORT-SW                 PIC X(01)     VALUE 'N'.
+000750     88  WS-JOB-ABORTED              VALUE 'Y'.
+000760*----------------------------------------------------------------*
+000770*  LINKAGE FOR THE CALLABLE FACTMATH FACTORIAL SUBROUTINE.        *
+000780*----------------------------------------------------------------*
+000790     COPY FACTMLNK.
+000800 PROCEDURE DIVISION.
+000810*----------------------------------------------------------------*
+000820*  0000-MAINLINE                                                  *
+000830*----------------------------------------------------------------*
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000860     IF WS-JOB-ABORTED
+000870         GO TO 0000-EXIT
+000880     END-IF.
+000890     PERFORM 2000-PROCESS-PAIRS THRU 2000-EXIT
+000900         UNTIL WS-END-OF-FACTPAIR.
+000910     CLOSE FACTPAIR.
+000920     CLOSE FACTRPT.
+000930 0000-EXIT.
+000940     STOP RUN.
+000950*----------------------------------------------------------------*
+000960*  1000-INITIALIZE                                                *
+000970*----------------------------------------------------------------*
+000980 1000-INITIALIZE.
+000990     MOVE 'N' TO WS-EOF-SW.
+001000     MOVE 'N' TO WS-ABORT-SW.
+001010     OPEN INPUT FACTPAIR.
+001020     IF WS-FACTPAIR-STATUS = '35'
+001030         DISPLAY 'FACTCOMB - FACTPAIR IS EMPTY - JOB ABORTED'
+001040         MOVE 'Y' TO WS-ABORT-SW
+001050         GO TO 1000-EXIT
+001060     END-IF.
+001070     OPEN OUTPUT FACTRPT.
+001080     PERFORM 1100-READ-FACTPAIR THRU 1100-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110*----------------------------------------------------------------*
+001120*  1100-READ-FACTPAIR                                             *
+001130*----------------------------------------------------------------*
+001140 1100-READ-FACTPAIR.
+001150     READ FACTPAIR
+001160         AT END
+001170             MOVE 'Y' TO WS-EOF-SW
+001180     END-READ.
+001190 1100-EXIT.
+001200     EXIT.
+001210*----------------------------------------------------------------*
+001220*  2000-PROCESS-PAIRS                                             *
+001230*----------------------------------------------------------------*
+001240 2000-PROCESS-PAIRS.
+001250     MOVE FACTPAIR-N TO WS-CURRENT-N.
+001260     MOVE FACTPAIR-R TO WS-CURRENT-R.
+001270     PERFORM 2100-VALIDATE-PAIR THRU 2100-EXIT.
+001280     IF NOT WS-PAIR-WAS-INVALID
+001290         PERFORM 3000-COMPUTE-COMBINATORICS THRU 3000-EXIT
+001300         IF NOT WS-PAIR-WAS-INVALID
+001310             PERFORM 4000-WRITE-REPORT-RECORD THRU 4000-EXIT
+001320         END-IF
+001330     END-IF.
+001340     PERFORM 1100-READ-FACTPAIR THRU 1100-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+001370*----------------------------------------------------------------*
+001380*  2100-VALIDATE-PAIR                                             *
+001390*  R MUST NOT EXCEED N, AND N MUST NOT EXCEED FACTMATH'S LIMIT -   *
+001400*  AN INVALID PAIR IS REPORTED AND SKIPPED.                       *
+001410*----------------------------------------------------------------*
+001420 2100-VALIDATE-PAIR.
+001430     MOVE 'N' TO WS-PAIR-INVALID-SW.
+001440     IF WS-CURRENT-R > WS-CURRENT-N
+001450         DISPLAY 'FACTCOMB - R EXCEEDS N - PAIR SKIPPED - N='
+001460             WS-CURRENT-N ' R=' WS-CURRENT-R
+001470         MOVE 'Y' TO WS-PAIR-INVALID-SW
+001480     END-IF.
+001490     IF WS-CURRENT-N > 21
+001500         DISPLAY 'FACTCOMB - N EXCEEDS FACTMATH LIMIT OF 21 - '
+001510             'PAIR SKIPPED - N=' WS-CURRENT-N ' R=' WS-CURRENT-R
+001520         MOVE 'Y' TO WS-PAIR-INVALID-SW
+001530     END-IF.
+001540 2100-EXIT.
+001550     EXIT.
+001560*----------------------------------------------------------------*
+001570*  3000-COMPUTE-COMBINATORICS                                     *
+001580*  CALLS FACTMATH FOR N!, R!, AND (N-R)!, THEN DERIVES NPR AND    *
+001590*  NCR FROM THOSE THREE FACTORIALS.  0! IS 1 BY DEFINITION AND IS *
+001600*  NEVER SENT TO FACTMATH, SINCE FACTMATH ONLY ACCEPTS N >= 1.    *
+001610*  A FACTORIAL FACTMATH REJECTS LEAVES WS-PAIR-INVALID-SW SET SO  *
+001620*  2000-PROCESS-PAIRS SKIPS THE REPORT LINE FOR THIS PAIR.        *
+001630*----------------------------------------------------------------*
+001640 3000-COMPUTE-COMBINATORICS.
+001650     COMPUTE WS-N-MINUS-R = WS-CURRENT-N - WS-CURRENT-R.
+001660     IF WS-CURRENT-N = 0
+001670         MOVE 1 TO WS-FACT-N
+001680     ELSE
+001690         MOVE WS-CURRENT-N TO FACTMATH-N
+001700         CALL 'FACTMATH' USING FACTMATH-N, FACTMATH-RESULT,
+001710             FACTMATH-RETURN-CODE
+001720         IF FACTMATH-N-INVALID
+001730             MOVE 'Y' TO WS-PAIR-INVALID-SW
+001740         ELSE
+001750             MOVE FACTMATH-RESULT TO WS-FACT-N
+001760         END-IF
+001770     END-IF.
+001780     IF WS-CURRENT-R = 0
+001790         MOVE 1 TO WS-FACT-R
+001800     ELSE
+001810         MOVE WS-CURRENT-R TO FACTMATH-N
+001820         CALL 'FACTMATH' USING FACTMATH-N, FACTMATH-RESULT,
+001830             FACTMATH-RETURN-CODE
+001840         IF FACTMATH-N-INVALID
+001850             MOVE 'Y' TO WS-PAIR-INVALID-SW
+001860         ELSE
+001870             MOVE FACTMATH-RESULT TO WS-FACT-R
+001880         END-IF
+001890     END-IF.
+001900     IF WS-N-MINUS-R = 0
+001910         MOVE 1 TO WS-FACT-N-MINUS-R
+001920     ELSE
+001930         MOVE WS-N-MINUS-R TO FACTMATH-N
+001940         CALL 'FACTMATH' USING FACTMATH-N, FACTMATH-RESULT,
+001950             FACTMATH-RETURN-CODE
+001960         IF FACTMATH-N-INVALID
+001970             MOVE 'Y' TO WS-PAIR-INVALID-SW
+001980         ELSE
+001990             MOVE FACTMATH-RESULT TO WS-FACT-N-MINUS-R
+002000         END-IF
+002010     END-IF.
+002020     IF WS-PAIR-WAS-INVALID
+002030         DISPLAY 'FACTCOMB - FACTMATH REJECTED PAIR - N='
+002040             WS-CURRENT-N ' R=' WS-CURRENT-R
+002050         GO TO 3000-EXIT
+002060     END-IF.
+002070     COMPUTE WS-FACT-DENOM = WS-FACT-R * WS-FACT-N-MINUS-R.
+002080 3000-EXIT.
+002090     EXIT.
+002100*----------------------------------------------------------------*
+002110*  4000-WRITE-REPORT-RECORD                                       *
+002120*----------------------------------------------------------------*
+002130 4000-WRITE-REPORT-RECORD.
+002140     MOVE WS-CURRENT-N TO FACTRPT-N.
+002150     MOVE WS-CURRENT-R TO FACTRPT-R.
+002160     COMPUTE FACTRPT-NPR = WS-FACT-N / WS-FACT-N-MINUS-R.
+002170     COMPUTE FACTRPT-NCR = WS-FACT-N / WS-FACT-DENOM.
+002180     WRITE FACTRPT-RECORD.
+002190     DISPLAY 'P(' WS-CURRENT-N ',' WS-CURRENT-R ') = '
+002200         FACTRPT-NPR '   C(' WS-CURRENT-N ',' WS-CURRENT-R
+002210         ') = ' FACTRPT-NCR.
+002220 4000-EXIT.
+002230     EXIT.
